@@ -0,0 +1,25 @@
+000010******************************************************************
+000020*    COPYBOOK   : TMCAMPOS                                       *
+000030*    PROPOSITO   : CAMPOS COMUNES DE NUMERO/MULTIPLICADOR/        
+000040*                  RESULTADO/SALIDA COMPARTIDOS POR TODOS LOS     
+000050*                  PROGRAMAS DEL SUBSISTEMA DE TABLAS DE          
+000060*                  MULTIPLICAR (CAPITULO41, CAPITULO8 Y LOS       
+000070*                  PROGRAMAS DE LOTE QUE LOS ACOMPANAN).          
+000080*    AUTOR       : DEPARTAMENTO DE PROCESOS BATCH                 
+000090*    FECHA ESCR. : 15/03/2019                                     
+000100*----------------------------------------------------------------*
+000110*    HISTORIAL DE MODIFICACIONES                                 *
+000120*    FECHA       INIC.  DESCRIPCION                               
+000130*    ----------  -----  ----------------------------------------  
+000140*    08/08/2026  JLR    CREACION DEL COPYBOOK COMUN; SUSTITUYE A  
+000150*                       LOS CAMPOS LOCALES DE CAPITULO41 Y AL     
+000160*                       NUMERO1 PROPIO DE CAPITULO8.              
+000170******************************************************************
+000180 01  TM-DATOS-TABLA.
+000190         05  TM-NUMERO               PIC 9(03) VALUE ZEROS.
+000200             88  TM88-NUMERO-EN-RANGO       VALUES 1 THRU 99.
+000210         05  TM-MULTIPLICADOR        PIC 9(03) VALUE ZEROS.
+000220         05  TM-RESULTADO            PIC 9(05) VALUE ZEROS.
+000230         05  TM-TAMANO-TABLA         PIC 9(03) VALUE ZEROS.
+000240             88  TM88-TAMANO-EN-RANGO       VALUES 1 THRU 50.
+000250         05  TM-SALIDA               PIC X(05) VALUE SPACES.
