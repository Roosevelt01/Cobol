@@ -1,45 +1,473 @@
-⁠⁠       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Capitulo41.
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-	   77  Numero PIC 99 VALUE ZEROS.
-	   77  Multiplicador PIC 999 VALUE ZEROS.
-	   77  Resultado PIC 9999 VALUE ZEROS.
-	   77  Salida PIC XXXXX VALUE SPACES.
-
-       PROCEDURE DIVISION.
-
-       Inicio.
-       DISPLAY "Para salir introduce 'salir' en la consola.".
-       DISPLAY "Para multiplicar pulsa INTRO.".
-       ACCEPT Salida.
-       IF Salida = "salir" OR "SALIR"
-           PERFORM Finalizar
-       ELSE
-           PERFORM ReiniciaPrograma.
-           PERFORM IntroduceNumero.
-           PERFORM MostrarTabla.
-
-       Finalizar.
-       STOP RUN.
-
-       ReiniciaPrograma.
-       MOVE 0 TO Multiplicador.
-
-       IntroduceNumero.
-       DISPLAY "INTRODUCE UN NUMERO.".
-       ACCEPT Numero.
-
-       MostrarTabla.
-       DISPLAY "LA TABLA DEL " Numero ":".
-       PERFORM Calculos 10 TIMES.
-       PERFORM Inicio.
-
-       Calculos.
-       ADD 1 TO Multiplicador.
-       COMPUTE Resultado = Numero * Multiplicador.
-       DISPLAY Numero " * " Multiplicador " = " Resultado.
-
-       END PROGRAM Capitulo41.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CAPITULO41.
+000030 AUTHOR. DEPARTAMENTO DE PROCESOS BATCH.
+000040 INSTALLATION. CENTRO DE CALCULO.
+000050 DATE-WRITTEN. 20/01/2018.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*    PROPOSITO   : GENERA LA TABLA DE MULTIPLICAR DE UN NUMERO    
+000090*                  INTRODUCIDO POR CONSOLA O LEIDO DE UN FICHERO  
+000100*                  DE ENTRADA CUANDO SE EJECUTA EN MODO LOTE.     
+000110*----------------------------------------------------------------*
+000120*    HISTORIAL DE MODIFICACIONES                                 *
+000130*    FECHA       INIC.  DESCRIPCION                               
+000140*    ----------  -----  ----------------------------------------  
+000150*    20/01/2018  JLR    VERSION ORIGINAL INTERACTIVA.             
+000160*    08/08/2026  JLR    MODO LOTE POR FICHERO NUMEROS (PARM
+000170*                       'LOTE'); FICHERO DE INFORME REPORTE CON
+000180*                       CABECERA Y CONTROL DE PAGINA/LINEA;
+000190*                       TAMANO DE TABLA CONFIGURABLE; VALIDACION
+000200*                       DE NUMERO/TAMANO CON REPETICION DE
+000210*                       PETICION; CONTROL DE SESION ITERATIVO EN
+000220*                       LUGAR DE PERFORM INICIO RECURSIVO;
+000230*                       FICHERO SALTABLA CON LAS TERNAS
+000240*                       NUMERO/MULTIPLICADOR/RESULTADO; FICHERO
+000250*                       DE AUDITORIA AUDITLOG; CAMPOS COMUNES
+000260*                       TOMADOS DEL COPYBOOK TMCAMPOS.
+000265*    08/08/2026  JLR    CORREGIDO: LONGITUD DE FD-REG-SALTABLA/
+000266*                       FD-REG-AUDITORIA A 80 BYTES; REGISTROS
+000267*                       INICIALIZADOS ANTES DE ESCRIBIRLOS;
+000268*                       VALIDACION NUMERICA SOBRE EL VALOR
+000269*                       RECORTADO EN LUGAR DEL BUFFER SIN
+000270*                       JUSTIFICAR; RESERVA DE AUDITLOG CON
+000271*                       ALTA AUTOMATICA SI NO EXISTE TODAVIA;
+000272*                       VALIDACION DE RANGO TAMBIEN EN LOTE, CON
+000273*                       RECHAZO Y AVISO DE LOS REGISTROS FUERA
+000274*                       DE RANGO EN NUMEROS.
+000275******************************************************************
+000280
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT NUMEROS-FILE ASSIGN TO "NUMEROS"
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000335         FILE STATUS IS TM-FS-NUMEROS.
+000340
+000350     SELECT REPORTE-FILE ASSIGN TO "REPORTE"
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000365         FILE STATUS IS TM-FS-REPORTE.
+000370
+000380     SELECT SALTABLA-FILE ASSIGN TO "SALTABLA"
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000395         FILE STATUS IS TM-FS-SALTABLA.
+000400
+000410     SELECT AUDITORIA-FILE ASSIGN TO "AUDITLOG"
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000425         FILE STATUS IS TM-FS-AUDITORIA.
+000430
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460******************************************************************
+000470*    FICHERO DE ENTRADA EN MODO LOTE: UN NUMERO Y UN TAMANO DE    
+000480*    TABLA POR REGISTRO.                                         *
+000490******************************************************************
+000500 FD  NUMEROS-FILE
+000510     LABEL RECORDS ARE STANDARD
+000520     RECORD CONTAINS 80 CHARACTERS.
+000530 01  FD-REG-NUMEROS.
+000540     05  FD-NUM-NUMERO           PIC 9(03).
+000550     05  FD-NUM-TAMANO           PIC 9(03).
+000560     05  FILLER                  PIC X(74).
+000570
+000580******************************************************************
+000590*    FICHERO DE INFORME IMPRESO DE LAS TABLAS GENERADAS.          
+000600******************************************************************
+000610 FD  REPORTE-FILE
+000620     LABEL RECORDS ARE STANDARD
+000630     RECORD CONTAINS 80 CHARACTERS.
+000640 01  FD-REG-REPORTE                  PIC X(80).
+000650
+000660******************************************************************
+000670*    FICHERO DE SALIDA CON LAS TERNAS NUMERO/MULTIPLICADOR/       
+000680*    RESULTADO PARA QUE OTROS TRABAJOS DEL LOTE LOS REUTILICEN.   
+000690******************************************************************
+000700 FD  SALTABLA-FILE
+000710     LABEL RECORDS ARE STANDARD
+000720     RECORD CONTAINS 80 CHARACTERS.
+000730 01  FD-REG-SALTABLA.
+000740     05  FD-SAL-NUMERO           PIC 9(03).
+000750     05  FD-SAL-MULTIPLICADOR    PIC 9(03).
+000760     05  FD-SAL-RESULTADO        PIC 9(05).
+000770     05  FILLER                  PIC X(69).
+000780
+000790******************************************************************
+000800*    FICHERO DE AUDITORIA: FECHA, HORA, NUMERO Y TAMANO DE CADA   
+000810*    TABLA GENERADA EN LA SESION.                                 
+000820******************************************************************
+000830 FD  AUDITORIA-FILE
+000840     LABEL RECORDS ARE STANDARD
+000850     RECORD CONTAINS 80 CHARACTERS.
+000860 01  FD-REG-AUDITORIA.
+000870     05  FD-AUD-FECHA            PIC 9(06).
+000880     05  FD-AUD-HORA             PIC 9(06).
+000890     05  FD-AUD-NUMERO           PIC 9(03).
+000900     05  FD-AUD-TAMANO           PIC 9(03).
+000910     05  FILLER                  PIC X(62).
+000920
+000930 WORKING-STORAGE SECTION.
+000940     COPY TMCAMPOS.
+000950
+000960 01  TM-MODO-EJECUCION           PIC X(05) VALUE SPACES.
+000970         88  TM88-MODO-LOTE          VALUE "LOTE".
+000980         88  TM88-MODO-INTERACTIVO   VALUE SPACES.
+000990
+001000 01  TM-SW-CONTROL               PIC X(01) VALUE "N".
+001010         88  TM88-FIN-PROCESO        VALUE "S".
+001020         88  TM88-CONTINUAR          VALUE "N".
+001030
+001040 01  TM-SW-NUMERO                PIC X(01) VALUE "N".
+001050         88  TM88-NUMERO-VALIDO      VALUE "S".
+001060         88  TM88-NUMERO-INVALIDO    VALUE "N".
+001070
+001080 01  TM-SW-TAMANO                PIC X(01) VALUE "N".
+001090         88  TM88-TAMANO-VALIDO      VALUE "S".
+001100         88  TM88-TAMANO-INVALIDO    VALUE "N".
+001101
+001102 01  TM-SW-REGISTRO-LOTE         PIC X(01) VALUE "N".
+001103         88  TM88-REGISTRO-VALIDO    VALUE "S".
+001104         88  TM88-REGISTRO-INVALIDO  VALUE "N".
+001105
+001106 01  TM-FS-AUDITORIA             PIC X(02) VALUE SPACES.
+001107 01  TM-FS-NUMEROS               PIC X(02) VALUE SPACES.
+001108 01  TM-FS-REPORTE               PIC X(02) VALUE SPACES.
+001109 01  TM-FS-SALTABLA              PIC X(02) VALUE SPACES.
+001110
+001120 01  TM-NUMERO-ALFA              PIC X(03) VALUE SPACES.
+001130 01  TM-TAMANO-ALFA              PIC X(03) VALUE SPACES.
+001140
+001150 01  TM-LINEA-CABECERA.
+001160         05  FILLER            PIC X(12) VALUE "LA TABLA DEL".
+001170         05  FILLER            PIC X(01) VALUE SPACES.
+001180         05  TM-LC-NUMERO      PIC ZZ9.
+001190         05  FILLER            PIC X(01) VALUE ":".
+001200         05  FILLER            PIC X(63) VALUE SPACES.
+001210
+001220 01  TM-LINEA-DETALLE.
+001230         05  TM-LD-NUMERO            PIC ZZ9.
+001240         05  FILLER                  PIC X(03) VALUE " * ".
+001250         05  TM-LD-MULT              PIC ZZ9.
+001260         05  FILLER                  PIC X(03) VALUE " = ".
+001270         05  TM-LD-RESULT            PIC ZZZZ9.
+001280         05  FILLER                  PIC X(63) VALUE SPACES.
+001290
+001300 01  TM-CONTADOR-LINEAS          PIC 9(03) VALUE ZEROS COMP.
+001310 01  TM-CONTADOR-PAGINAS         PIC 9(03) VALUE ZEROS COMP.
+001320 01  TM-MAX-LINEAS-PAGINA        PIC 9(02) VALUE 20 COMP.
+001330
+001340 01  TM-FECHA-SISTEMA            PIC 9(06).
+001350 01  TM-HORA-SISTEMA             PIC 9(08).
+001360
+001370 PROCEDURE DIVISION.
+001380******************************************************************
+001390*    0000-MAINLINE - CONTROL PRINCIPAL DE LA SESION.              
+001400******************************************************************
+001410 0000-MAINLINE.
+001420     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+001430     PERFORM 2000-CICLO-PROCESO THRU 2000-CICLO-PROCESO-EXIT
+001440         UNTIL TM88-FIN-PROCESO.
+001450     PERFORM 9000-FINALIZAR THRU 9000-FINALIZAR-EXIT.
+001460     STOP RUN.
+001470
+001480******************************************************************
+001490*    1000-INICIALIZAR - ABRE FICHEROS Y DETERMINA EL MODO DE      
+001500*    EJECUCION (LOTE SI SE RECIBE PARM 'LOTE', INTERACTIVO EN     
+001510*    CASO CONTRARIO).                                             
+001520******************************************************************
+001530 1000-INICIALIZAR.
+001540     ACCEPT TM-MODO-EJECUCION FROM COMMAND-LINE.
+001550     IF TM-MODO-EJECUCION NOT = "LOTE"
+001560         MOVE SPACES TO TM-MODO-EJECUCION
+001570     END-IF.
+001580     OPEN OUTPUT REPORTE-FILE.
+001581     IF TM-FS-REPORTE NOT = "00"
+001582         DISPLAY "*** ERROR ABRIENDO REPORTE (STATUS="
+001583             TM-FS-REPORTE "). ***"
+001584         MOVE 16 TO RETURN-CODE
+001585         STOP RUN
+001586     END-IF.
+001590     OPEN OUTPUT SALTABLA-FILE.
+001591     IF TM-FS-SALTABLA NOT = "00"
+001592         DISPLAY "*** ERROR ABRIENDO SALTABLA (STATUS="
+001593             TM-FS-SALTABLA "). ***"
+001594         MOVE 16 TO RETURN-CODE
+001595         STOP RUN
+001596     END-IF.
+001600     OPEN EXTEND AUDITORIA-FILE.
+001605     IF TM-FS-AUDITORIA = "35"
+001606         OPEN OUTPUT AUDITORIA-FILE
+001607     END-IF.
+001608     IF TM-FS-AUDITORIA NOT = "00"
+001609         DISPLAY "*** ERROR ABRIENDO AUDITLOG (STATUS="
+001611             TM-FS-AUDITORIA "). ***"
+001612         MOVE 16 TO RETURN-CODE
+001613         STOP RUN
+001614     END-IF.
+001610     IF TM88-MODO-LOTE
+001620         OPEN INPUT NUMEROS-FILE
+001621         IF TM-FS-NUMEROS NOT = "00"
+001622             DISPLAY "*** ERROR ABRIENDO NUMEROS (STATUS="
+001623                 TM-FS-NUMEROS "). ***"
+001624             MOVE 16 TO RETURN-CODE
+001625             STOP RUN
+001626         END-IF
+001630     END-IF.
+001640     MOVE ZEROS TO TM-CONTADOR-PAGINAS.
+001650     MOVE ZEROS TO TM-CONTADOR-LINEAS.
+001660 1000-INICIALIZAR-EXIT.
+001670     EXIT.
+001680
+001690******************************************************************
+001700*    2000-CICLO-PROCESO - UNA VUELTA DEL CICLO ITERATIVO QUE      
+001710*    ANTES SE RESOLVIA CON "PERFORM INICIO" RECURSIVO. LEE UN     
+001720*    NUMERO (DE FICHERO O DE CONSOLA), Y SI NO ES LA SALIDA,      
+001730*    GENERA SU TABLA.                                             
+001740******************************************************************
+001750 2000-CICLO-PROCESO.
+001760     IF TM88-MODO-LOTE
+001770         PERFORM 2100-LEER-NUMERO-LOTE
+001780             THRU 2100-LEER-NUMERO-LOTE-EXIT
+001790     ELSE
+001800         PERFORM 2200-LEER-NUMERO-INTERACTIVO
+001810             THRU 2200-LEER-NUMERO-INTERACTIVO-EXIT
+001820     END-IF.
+001830     IF NOT TM88-FIN-PROCESO
+001840         PERFORM 3000-REINICIA-PROGRAMA
+001850             THRU 3000-REINICIA-PROGRAMA-EXIT
+001860         PERFORM 4000-MOSTRAR-TABLA
+001870             THRU 4000-MOSTRAR-TABLA-EXIT
+001880     END-IF.
+001890 2000-CICLO-PROCESO-EXIT.
+001900     EXIT.
+001910
+001920******************************************************************
+001930*    2100-LEER-NUMERO-LOTE - LECTURA DEL FICHERO NUMEROS EN
+001940*    MODO LOTE. FIN DE FICHERO EQUIVALE A LA ANTIGUA ENTRADA
+001950*    'SALIR' POR CONSOLA. LOS REGISTROS CON NUMERO O TAMANO
+001955*    FUERA DE RANGO SE RECHAZAN, SE AVISAN Y SE OMITEN (NO HAY
+001956*    CONSOLA PARA REPETIR LA PETICION EN MODO LOTE).
+001960******************************************************************
+001970 2100-LEER-NUMERO-LOTE.
+001975     SET TM88-REGISTRO-INVALIDO TO TRUE.
+001976     PERFORM 2110-LEER-Y-VALIDAR-LOTE
+001977         THRU 2110-LEER-Y-VALIDAR-LOTE-EXIT
+001978         UNTIL TM88-FIN-PROCESO OR TM88-REGISTRO-VALIDO.
+001979     IF TM88-REGISTRO-VALIDO
+002080         PERFORM 7000-REGISTRAR-AUDITORIA
+002090             THRU 7000-REGISTRAR-AUDITORIA-EXIT
+002095     END-IF.
+002100 2100-LEER-NUMERO-LOTE-EXIT.
+002110     EXIT.
+002115
+002116******************************************************************
+002117*    2110-LEER-Y-VALIDAR-LOTE - LEE UN REGISTRO DE NUMEROS Y LO
+002118*    VALIDA. UN TAMANO A CERO TOMA EL VALOR POR DEFECTO 10; UN
+002119*    NUMERO O TAMANO FUERA DE RANGO SE AVISA POR CONSOLA Y SE
+002120*    DEJA EL REGISTRO COMO INVALIDO PARA QUE SE LEA EL SIGUIENTE.
+002121******************************************************************
+002122 2110-LEER-Y-VALIDAR-LOTE.
+002123     READ NUMEROS-FILE
+002124         AT END
+002125             SET TM88-FIN-PROCESO TO TRUE
+002126             GO TO 2110-LEER-Y-VALIDAR-LOTE-EXIT
+002127     END-READ.
+002128     MOVE FD-NUM-NUMERO TO TM-NUMERO.
+002129     MOVE FD-NUM-TAMANO TO TM-TAMANO-TABLA.
+002130     IF TM-TAMANO-TABLA = ZEROS
+002131         MOVE 10 TO TM-TAMANO-TABLA
+002132     END-IF.
+002133     IF TM88-NUMERO-EN-RANGO AND TM88-TAMANO-EN-RANGO
+002134         SET TM88-REGISTRO-VALIDO TO TRUE
+002135     ELSE
+002136         DISPLAY "*** REGISTRO RECHAZADO EN NUMEROS: NUMERO="
+002137             TM-NUMERO " TAMANO=" TM-TAMANO-TABLA
+002138             " FUERA DE RANGO. SE OMITE. ***"
+002139     END-IF.
+002140 2110-LEER-Y-VALIDAR-LOTE-EXIT.
+002141     EXIT.
+002120
+002130******************************************************************
+002140*    2200-LEER-NUMERO-INTERACTIVO - DIALOGO POR CONSOLA: PIDE LA  
+002150*    SALIDA, EL NUMERO (CON VALIDACION) Y EL TAMANO DE TABLA      
+002160*    (CON VALIDACION).                                            
+002170******************************************************************
+002180 2200-LEER-NUMERO-INTERACTIVO.
+002190     DISPLAY "PARA SALIR INTRODUCE 'SALIR' EN LA CONSOLA.".
+002200     DISPLAY "PARA MULTIPLICAR PULSA INTRO.".
+002210     ACCEPT TM-SALIDA.
+002220     IF TM-SALIDA = "salir" OR "SALIR"
+002230         SET TM88-FIN-PROCESO TO TRUE
+002240         GO TO 2200-LEER-NUMERO-INTERACTIVO-EXIT
+002250     END-IF.
+002260     PERFORM 2300-VALIDAR-NUMERO THRU 2300-VALIDAR-NUMERO-EXIT.
+002270     PERFORM 2400-VALIDAR-TAMANO THRU 2400-VALIDAR-TAMANO-EXIT.
+002280     PERFORM 7000-REGISTRAR-AUDITORIA
+002290         THRU 7000-REGISTRAR-AUDITORIA-EXIT.
+002300 2200-LEER-NUMERO-INTERACTIVO-EXIT.
+002310     EXIT.
+002320
+002330******************************************************************
+002340*    2300-VALIDAR-NUMERO - REPITE LA PETICION DEL NUMERO HASTA    
+002350*    RECIBIR UN VALOR NUMERICO DENTRO DE RANGO (01-99).           
+002360******************************************************************
+002370 2300-VALIDAR-NUMERO.
+002380     SET TM88-NUMERO-INVALIDO TO TRUE.
+002390     PERFORM 2310-PEDIR-NUMERO THRU 2310-PEDIR-NUMERO-EXIT
+002400         UNTIL TM88-NUMERO-VALIDO.
+002410 2300-VALIDAR-NUMERO-EXIT.
+002420     EXIT.
+002430
+002440 2310-PEDIR-NUMERO.
+002450     DISPLAY "INTRODUCE UN NUMERO (01-99).".
+002460     ACCEPT TM-NUMERO-ALFA.
+002470     IF FUNCTION TRIM(TM-NUMERO-ALFA) IS NOT NUMERIC
+002480         DISPLAY "*** VALOR NO NUMERICO. INTENTALO DE NUEVO. ***"
+002490     ELSE
+002500         MOVE TM-NUMERO-ALFA TO TM-NUMERO
+002510         IF TM88-NUMERO-EN-RANGO
+002520             SET TM88-NUMERO-VALIDO TO TRUE
+002530         ELSE
+002540             DISPLAY "*** NUMERO FUERA DE RANGO (01-99). ***"
+002550         END-IF
+002560     END-IF.
+002570 2310-PEDIR-NUMERO-EXIT.
+002580     EXIT.
+002590
+002600******************************************************************
+002610*    2400-VALIDAR-TAMANO - REPITE LA PETICION DEL TAMANO DE LA    
+002620*    TABLA HASTA RECIBIR UN VALOR NUMERICO DENTRO DE RANGO        
+002630*    (01-50). INTRO EN BLANCO EQUIVALE AL TAMANO POR DEFECTO 10.  
+002640******************************************************************
+002650 2400-VALIDAR-TAMANO.
+002660     SET TM88-TAMANO-INVALIDO TO TRUE.
+002670     PERFORM 2410-PEDIR-TAMANO THRU 2410-PEDIR-TAMANO-EXIT
+002680         UNTIL TM88-TAMANO-VALIDO.
+002690 2400-VALIDAR-TAMANO-EXIT.
+002700     EXIT.
+002710
+002720 2410-PEDIR-TAMANO.
+002730     DISPLAY "TAMANO DE LA TABLA (01-50, INTRO = 10).".
+002740     ACCEPT TM-TAMANO-ALFA.
+002750     IF TM-TAMANO-ALFA = SPACES
+002760         MOVE 10 TO TM-TAMANO-TABLA
+002770         SET TM88-TAMANO-VALIDO TO TRUE
+002780     ELSE
+002790         IF FUNCTION TRIM(TM-TAMANO-ALFA) IS NOT NUMERIC
+002800             DISPLAY "*** VALOR NO NUMERICO. REPITELO. ***"
+002810         ELSE
+002820             MOVE TM-TAMANO-ALFA TO TM-TAMANO-TABLA
+002830             IF TM88-TAMANO-EN-RANGO
+002840                 SET TM88-TAMANO-VALIDO TO TRUE
+002850             ELSE
+002860                 DISPLAY "*** TAMANO FUERA DE RANGO (01-50). ***"
+002870             END-IF
+002880         END-IF
+002890     END-IF.
+002900 2410-PEDIR-TAMANO-EXIT.
+002910     EXIT.
+002920
+002930******************************************************************
+002940*    3000-REINICIA-PROGRAMA - PONE A CERO EL MULTIPLICADOR ANTES  
+002950*    DE GENERAR UNA TABLA NUEVA.                                  
+002960******************************************************************
+002970 3000-REINICIA-PROGRAMA.
+002980     MOVE ZEROS TO TM-MULTIPLICADOR.
+002990 3000-REINICIA-PROGRAMA-EXIT.
+003000     EXIT.
+003010
+003020******************************************************************
+003030*    4000-MOSTRAR-TABLA - MUESTRA POR CONSOLA Y ESCRIBE EN EL     
+003040*    INFORME LA TABLA DEL NUMERO ACTUAL, CON TANTAS FILAS COMO    
+003050*    INDIQUE TM-TAMANO-TABLA.                                     
+003060******************************************************************
+003070 4000-MOSTRAR-TABLA.
+003080     DISPLAY "LA TABLA DEL " TM-NUMERO ":".
+003090     PERFORM 4100-ESCRIBIR-CABECERA
+003100         THRU 4100-ESCRIBIR-CABECERA-EXIT.
+003110     PERFORM 5000-CALCULOS THRU 5000-CALCULOS-EXIT
+003120         TM-TAMANO-TABLA TIMES.
+003130 4000-MOSTRAR-TABLA-EXIT.
+003140     EXIT.
+003150
+003160******************************************************************
+003170*    4100-ESCRIBIR-CABECERA - ESCRIBE LA CABECERA "LA TABLA DEL"  
+003180*    EN UNA PAGINA NUEVA DEL INFORME Y REINICIA EL CONTADOR DE    
+003190*    LINEAS DE PAGINA.                                            
+003200******************************************************************
+003210 4100-ESCRIBIR-CABECERA.
+003220     ADD 1 TO TM-CONTADOR-PAGINAS.
+003230     MOVE ZEROS TO TM-CONTADOR-LINEAS.
+003240     MOVE TM-NUMERO TO TM-LC-NUMERO.
+003250     WRITE FD-REG-REPORTE FROM TM-LINEA-CABECERA
+003260         BEFORE ADVANCING 1 LINE.
+003270     ADD 1 TO TM-CONTADOR-LINEAS.
+003280 4100-ESCRIBIR-CABECERA-EXIT.
+003290     EXIT.
+003300
+003310******************************************************************
+003320*    5000-CALCULOS - CALCULA UNA FILA DE LA TABLA, LA MUESTRA,    
+003330*    LA ESCRIBE EN EL INFORME (CON SALTO DE PAGINA SI SE LLENA    
+003340*    LA PAGINA ACTUAL) Y LA GRABA EN EL FICHERO DE SALIDA.        
+003350******************************************************************
+003360 5000-CALCULOS.
+003370     ADD 1 TO TM-MULTIPLICADOR.
+003380     COMPUTE TM-RESULTADO = TM-NUMERO * TM-MULTIPLICADOR.
+003390     DISPLAY TM-NUMERO " * " TM-MULTIPLICADOR " = " TM-RESULTADO.
+003400     IF TM-CONTADOR-LINEAS >= TM-MAX-LINEAS-PAGINA
+003410         PERFORM 4100-ESCRIBIR-CABECERA
+003420             THRU 4100-ESCRIBIR-CABECERA-EXIT
+003430     END-IF.
+003440     MOVE TM-NUMERO        TO TM-LD-NUMERO.
+003450     MOVE TM-MULTIPLICADOR TO TM-LD-MULT.
+003460     MOVE TM-RESULTADO     TO TM-LD-RESULT.
+003470     WRITE FD-REG-REPORTE FROM TM-LINEA-DETALLE
+003480         BEFORE ADVANCING 1 LINE.
+003490     ADD 1 TO TM-CONTADOR-LINEAS.
+003500     PERFORM 6000-GRABAR-RESULTADO
+003510         THRU 6000-GRABAR-RESULTADO-EXIT.
+003520 5000-CALCULOS-EXIT.
+003530     EXIT.
+003540
+003550******************************************************************
+003560*    6000-GRABAR-RESULTADO - GRABA LA TERNA NUMERO/MULTIPLICADOR/ 
+003570*    RESULTADO EN EL FICHERO SALTABLA PARA SU REUTILIZACION POR   
+003580*    OTROS TRABAJOS.                                              
+003590******************************************************************
+003600 6000-GRABAR-RESULTADO.
+003605     MOVE SPACES TO FD-REG-SALTABLA.
+003610     MOVE TM-NUMERO        TO FD-SAL-NUMERO.
+003620     MOVE TM-MULTIPLICADOR TO FD-SAL-MULTIPLICADOR.
+003630     MOVE TM-RESULTADO     TO FD-SAL-RESULTADO.
+003640     WRITE FD-REG-SALTABLA.
+003650 6000-GRABAR-RESULTADO-EXIT.
+003660     EXIT.
+003670
+003680******************************************************************
+003690*    7000-REGISTRAR-AUDITORIA - GRABA FECHA, HORA, NUMERO Y       
+003700*    TAMANO DE TABLA DE CADA ENTRADA PROCESADA EN IntroduceNumero.
+003710******************************************************************
+003720 7000-REGISTRAR-AUDITORIA.
+003725     MOVE SPACES TO FD-REG-AUDITORIA.
+003730     ACCEPT TM-FECHA-SISTEMA FROM DATE.
+003740     ACCEPT TM-HORA-SISTEMA FROM TIME.
+003750     MOVE TM-FECHA-SISTEMA     TO FD-AUD-FECHA.
+003760     MOVE TM-HORA-SISTEMA(1:6) TO FD-AUD-HORA.
+003770     MOVE TM-NUMERO            TO FD-AUD-NUMERO.
+003780     MOVE TM-TAMANO-TABLA      TO FD-AUD-TAMANO.
+003790     WRITE FD-REG-AUDITORIA.
+003800 7000-REGISTRAR-AUDITORIA-EXIT.
+003810     EXIT.
+003820
+003830******************************************************************
+003840*    9000-FINALIZAR - CIERRA TODOS LOS FICHEROS ABIERTOS.         
+003850******************************************************************
+003860 9000-FINALIZAR.
+003870     CLOSE REPORTE-FILE.
+003880     CLOSE SALTABLA-FILE.
+003890     CLOSE AUDITORIA-FILE.
+003900     IF TM88-MODO-LOTE
+003910         CLOSE NUMEROS-FILE
+003920     END-IF.
+003930 9000-FINALIZAR-EXIT.
+003940     EXIT.
+003950
+003960 END PROGRAM CAPITULO41.
