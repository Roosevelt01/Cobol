@@ -0,0 +1,36 @@
+//CAP41JOB JOB (ACCTNO),'TABLAS MULT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  JCL      : CAP41JOB                                          *
+//*  PROPOSITO: EJECUCION NOCTURNA DESATENDIDA DE CAPITULO41 EN    *
+//*             MODO LOTE, LEYENDO LOS NUMEROS Y TAMANOS DE TABLA  *
+//*             DE UN FICHERO DE ENTRADA EN LUGAR DE CONSOLA. EL   *
+//*             FIN DE FICHERO DE NUMEROS SUSTITUYE A LA ANTIGUA   *
+//*             ENTRADA 'SALIR' POR ACCEPT.                        *
+//*  HISTORIAL DE MODIFICACIONES                                   *
+//*  FECHA       INIC.  DESCRIPCION                                *
+//*  ----------  -----  ------------------------------------------ *
+//*  08/08/2026  JLR    CREACION: PRIMER PASO DE LOTE PARA          *
+//*                     CAPITULO41.                                *
+//*  08/08/2026  JLR    REPORTE Y SALTABLA A DISP=MOD, IGUAL QUE    *
+//*                     AUDITLOG, PARA QUE LA EJECUCION NOCTURNA    *
+//*                     RECURRENTE NO FALLE AL ENCONTRAR EL DATASET *
+//*                     YA CATALOGADO DE LA NOCHE ANTERIOR.         *
+//*--------------------------------------------------------------*
+//CAP41    EXEC PGM=CAPITULO41,PARM='LOTE'
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//NUMEROS  DD   DSN=PROD.BATCH.CAP41.NUMEROS,DISP=SHR
+//REPORTE  DD   DSN=PROD.BATCH.CAP41.REPORTE,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SALTABLA DD   DSN=PROD.BATCH.CAP41.SALTABLA,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDITLOG DD   DSN=PROD.BATCH.CAP41.AUDITLOG,
+//             DISP=MOD,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//
