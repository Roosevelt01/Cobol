@@ -1,20 +1,102 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CAPITULO8.
-       
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-           SPECIAL-NAMES.
-               DECIMAL-POINT IS COMMA.
-               SYMBOLIC CHARACTERS ESPACIO IS 47.
-           
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           01 NUMERO1 PIC 999 VALUE 15.
-       
-       PROCEDURE DIVISION.
-       MAIN-CHARACTER.
-           DISPLAY NUMERO1.
-           STOP RUN.
-       END PROGRAM CAPITULO8.
-       
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CAPITULO8.
+000030 AUTHOR. DEPARTAMENTO DE PROCESOS BATCH.
+000040 INSTALLATION. CENTRO DE CALCULO.
+000050 DATE-WRITTEN. 20/01/2018.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*    PROPOSITO   : LISTADO POR LOTES DE UN FICHERO DE NUMEROS.
+000090*----------------------------------------------------------------*
+000100*    HISTORIAL DE MODIFICACIONES
+000110*    FECHA       INIC.  DESCRIPCION
+000120*    ----------  -----  ----------------------------------------
+000130*    20/01/2018  JLR    VERSION ORIGINAL: MUESTRA UN UNICO
+000140*                       VALOR FIJO EN WORKING-STORAGE.
+000150*    08/08/2026  JLR    CONVERTIDO EN PROGRAMA DE LOTE: LEE EL
+000160*                       FICHERO NUMEROS1 Y LISTA CADA VALOR;
+000170*                       CAMPO NUMERO TOMADO DEL COPYBOOK COMUN
+000180*                       TMCAMPOS EN LUGAR DEL NUMERO1 LOCAL.
+000185*    08/08/2026  JLR    CONTROL DE STATUS EN LA APERTURA DE
+000186*                       NUMEROS1, IGUAL QUE EN CAPITULO41.
+000190******************************************************************
+000200
+000210 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230     SPECIAL-NAMES.
+000240         DECIMAL-POINT IS COMMA.
+000250         SYMBOLIC CHARACTERS ESPACIO IS 47.
+000260
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT NUMEROS1-FILE ASSIGN TO "NUMEROS1"
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000305         FILE STATUS IS TM8-FS-NUMEROS1.
+000310
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340******************************************************************
+000350*    FICHERO DE ENTRADA CON UN VALOR TIPO NUMERO1 POR REGISTRO.
+000360******************************************************************
+000370 FD  NUMEROS1-FILE
+000380     LABEL RECORDS ARE STANDARD
+000390     RECORD CONTAINS 80 CHARACTERS.
+000400 01  FD-REG-NUMEROS1.
+000410     05  FD-NUM1-VALOR           PIC 9(03).
+000420     05  FILLER                  PIC X(77).
+000430
+000440 WORKING-STORAGE SECTION.
+000450     COPY TMCAMPOS.
+000460
+000470 01  TM8-SW-EOF                  PIC X(01) VALUE "N".
+000480     88  TM88-EOF-NUMEROS1       VALUE "S".
+000485
+000486 01  TM8-FS-NUMEROS1             PIC X(02) VALUE SPACES.
+000490
+000500 PROCEDURE DIVISION.
+000510******************************************************************
+000520*    0000-MAINLINE - CONTROL PRINCIPAL DEL LISTADO.
+000530******************************************************************
+000540 0000-MAINLINE.
+000550     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+000560     PERFORM 2000-LISTAR-NUMEROS THRU 2000-LISTAR-NUMEROS-EXIT
+000570         UNTIL TM88-EOF-NUMEROS1.
+000580     PERFORM 9000-FINALIZAR THRU 9000-FINALIZAR-EXIT.
+000590     STOP RUN.
+000600
+000610******************************************************************
+000620*    1000-INICIALIZAR - ABRE EL FICHERO DE ENTRADA.
+000630******************************************************************
+000640 1000-INICIALIZAR.
+000650     OPEN INPUT NUMEROS1-FILE.
+000652     IF TM8-FS-NUMEROS1 NOT = "00"
+000653         DISPLAY "*** ERROR ABRIENDO NUMEROS1 (STATUS="
+000654             TM8-FS-NUMEROS1 "). ***"
+000655         MOVE 16 TO RETURN-CODE
+000656         STOP RUN
+000657     END-IF.
+000660 1000-INICIALIZAR-EXIT.
+000670     EXIT.
+000680
+000690******************************************************************
+000700*    2000-LISTAR-NUMEROS - LEE UN REGISTRO Y LO MUESTRA.
+000710******************************************************************
+000720 2000-LISTAR-NUMEROS.
+000730     READ NUMEROS1-FILE
+000740         AT END
+000750             SET TM88-EOF-NUMEROS1 TO TRUE
+000760             GO TO 2000-LISTAR-NUMEROS-EXIT
+000770     END-READ.
+000780     MOVE FD-NUM1-VALOR TO TM-NUMERO.
+000790     DISPLAY TM-NUMERO.
+000800 2000-LISTAR-NUMEROS-EXIT.
+000810     EXIT.
+000820
+000830******************************************************************
+000840*    9000-FINALIZAR - CIERRA EL FICHERO DE ENTRADA.
+000850******************************************************************
+000860 9000-FINALIZAR.
+000870     CLOSE NUMEROS1-FILE.
+000880 9000-FINALIZAR-EXIT.
+000890     EXIT.
+000900
+000910 END PROGRAM CAPITULO8.
